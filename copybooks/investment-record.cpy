@@ -0,0 +1,22 @@
+      * Shared investment account record layout.
+      * Copied into calc2000 (and the ledger-posting program) so both
+      * agree on field sizes and decimal places for an account.
+           05  account-id                  pic x(10).
+           05  number-entered              pic 9.
+           05  investment-amount           pic 9(7).
+           05  number-of-years             pic 99.
+           05  yearly-interest-rate        pic 99v9.
+           05  compounding-frequency       pic x.
+               88  compound-annually       value "A".
+               88  compound-quarterly      value "Q".
+               88  compound-monthly        value "M".
+               88  compound-daily          value "D".
+               88  valid-compounding-frequency
+                                            value "A" "Q" "M" "D".
+           05  annual-cash-flow            pic s9(7)v99
+                                            sign leading separate.
+           05  currency-code               pic x(3).
+      * Signed so a withdrawal schedule that outpaces growth leaves the
+      * account negative instead of silently losing its sign
+           05  future-value                pic s9(9)v99.
+           05  future-value-base           pic s9(10)v99.
