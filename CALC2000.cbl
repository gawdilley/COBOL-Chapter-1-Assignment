@@ -1,84 +1,786 @@
-       identification division.
-      * Program info
-       program-id. calc2000.
-
-      * Who wrote it and when
-      * Programmer.: Gabe Dilley & Jacob Schamp  
-      * Date.......: 2026.01.29
-      * GitHub URL.: 
-      * https://github.com/gawdilley/COBOL-Chapter-1-Assignment
-      * This program figures out future investment values
-
-       environment division.
-
-       input-output section.
-
-       data division.
-
-       file section.
-
-       working-storage section.
-
-      * Values used as input
-       01  input-values.
-           05  number-entered              pic 9        value 1.
-           05  investment-amount           pic 99999    value 1000.
-           05  number-of-years             pic 99       value 10.
-           05  yearly-interest-rate        pic 99v9     value 5.5.
-
-      * Values used for calculations
-       01  work-fields.
-           05  future-value                pic 9(7)v99.
-           05  year-counter                pic 999.
-
-      * Values for displaying data
-           05  edited-whole-value         pic zz,zzz,zz9.
-           05  edited-decimal-value       pic zzz,zzz.99.
-
-       procedure division.
-
-      * Start Program
-       000-calculate-future-values.
-           display "Calculating Future Values".
-
-      * Calculate one time
-           perform 100-calculate-future-value
-
-      * Double investment
-           compute investment-amount = investment-amount * 2
-
-      * Calculate with new amount
-           perform 100-calculate-future-value
-
-           display "End of session.".
-           stop run.
-
-      * Calculate the future values over the years
-       100-calculate-future-value.  
-            move investment-amount to future-value
-            move 1 to year-counter
-
-      * Loop through each year
-            perform 120-calculate-next-fv
-                 until year-counter > number-of-years
-
-      * Show results
-            perform 140-display-values.
-            
-      * Displays the calculated values
-       140-display-values.
-           move future-value to edited-whole-value
-           display "Future value = " edited-whole-value
-           display  "  Investment Amount: " investment-amount
-                    "  Number of Years: " number-of-years
-                    "  Yearly Interest Rate: " yearly-interest-rate "%"
-                    "  Future Value: " future-value.
-
-      * Calculate the next year's value
-       120-calculate-next-fv.
-           compute future-value rounded =
-               future-value +
-                   (future-value * yearly-interest-rate / 100).
-
-      * Move on to the next year
-           add 1 to year-counter.
+       identification division.
+      * Program info
+       program-id. calc2000.
+
+      * Who wrote it and when
+      * Programmer.: Gabe Dilley & Jacob Schamp
+      * Date.......: 2026.01.29
+      * GitHub URL.:
+      * https://github.com/gawdilley/COBOL-Chapter-1-Assignment
+      * This program figures out future investment values
+
+      * Modification history
+      * 2026.02.03  gd  Read accounts from an extract file instead of
+      *                 running the same two hardcoded scenarios.
+      * 2026.02.05  gd  Write results to a printed report file instead
+      *                 of DISPLAYing them to SYSOUT.
+      * 2026.02.09  gd  Added compounding-frequency to the account
+      *                 record; annual/quarterly/monthly/daily.
+      * 2026.02.12  gd  Added edit checks on the account record; bad
+      *                 records are reported as exceptions, not run.
+      * 2026.02.17  gd  Added account-id to the account record and a
+      *                 checkpoint file so a restart after an abend
+      *                 does not reprocess accounts already completed.
+      * 2026.02.20  gd  Moved the account record layout to a shared
+      *                 copybook for the upcoming ledger-posting job.
+      * 2026.02.24  gd  Added currency-code and conversion to a base
+      *                 currency (USD) ahead of the future-value run.
+      * 2026.02.27  gd  number-entered now drives a table of what-if
+      *                 scenarios per account instead of sitting idle.
+      * 2026.03.02  gd  Added annual-cash-flow so retirement-style
+      *                 contributions and withdrawals can be modeled.
+      * 2026.03.05  gd  Added an audit log recording every calculation
+      *                 run, for reconciliation.
+
+       environment division.
+
+       input-output section.
+
+       file-control.
+           select account-file assign to "ACCTIN"
+               organization is line sequential
+               file status is account-file-status-code.
+
+           select report-file assign to "RPTOUT"
+               organization is line sequential
+               file status is report-file-status-code.
+
+           select exception-file assign to "EXCPOUT"
+               organization is line sequential
+               file status is exception-file-status-code.
+
+           select checkpoint-file assign to "CKPTFILE"
+               organization is line sequential
+               file status is checkpoint-file-status-code.
+
+           select audit-file assign to "AUDITLOG"
+               organization is line sequential
+               file status is audit-file-status-code.
+
+       data division.
+
+       file section.
+
+       fd  account-file.
+       01  account-record.
+           copy "investment-record.cpy".
+
+      * Report file - one fixed-length line per WRITE
+       fd  report-file.
+       01  report-record                  pic x(80).
+
+      * Exception file - one line per rejected account record
+       fd  exception-file.
+       01  exception-record               pic x(80).
+
+      * Checkpoint file - one record showing the last account
+      * completed (or in progress), so a restart can pick up there
+       fd  checkpoint-file.
+       01  checkpoint-record              pic x(40).
+
+      * Audit log - one line per calculation run, kept across runs for
+      * reconciliation
+       fd  audit-file.
+       01  audit-record                   pic x(80).
+
+       working-storage section.
+
+      * Report line layouts - built in working-storage, then moved to
+      * report-record before each WRITE.
+       01  rpt-header-line.
+           05  filler                      pic x(9)  value "Program: ".
+           05  rpt-program-name            pic x(10) value "CALC2000".
+           05  filler                      pic x(11) value
+               " Run Date: ".
+           05  rpt-run-date                pic x(10).
+           05  filler                      pic x(40) value spaces.
+
+      * Heading text lines up with rpt-detail-line's field widths below
+      * a filler at a time, so the two never drift apart again.
+       01  rpt-column-heading-line.
+           05  filler                      pic x(10) value
+               "Account Id".
+           05  filler                      pic x(2)  value spaces.
+           05  filler                      pic x(10) value
+               "Investment".
+           05  filler                      pic x(2)  value spaces.
+           05  filler                      pic x(3)  value "Yrs".
+           05  filler                      pic x(3)  value spaces.
+           05  filler                      pic x(4)  value "Rate".
+           05  filler                      pic x(1)  value spaces.
+           05  filler                      pic x(3)  value spaces.
+           05  filler                      pic x(3)  value "Cur".
+           05  filler                      pic x(1)  value spaces.
+           05  filler                      pic x(15) value
+               "   Future Value".
+           05  filler                      pic x(1)  value spaces.
+           05  filler                      pic x(3)  value "Cur".
+           05  filler                      pic x(2)  value spaces.
+           05  filler                      pic x(17) value
+               "       Base Value".
+
+       01  rpt-detail-line.
+           05  rpt-d-account-id            pic x(10).
+           05  filler                      pic x(2)  value spaces.
+           05  rpt-d-investment            pic zz,zzz,zz9.
+           05  filler                      pic x(2)  value spaces.
+           05  rpt-d-years                 pic zz9.
+           05  filler                      pic x(3)  value spaces.
+           05  rpt-d-rate                  pic z9.9.
+           05  filler                      pic x(1)  value "%".
+           05  filler                      pic x(3)  value spaces.
+           05  rpt-d-currency              pic x(3).
+           05  filler                      pic x(1)  value spaces.
+           05  rpt-d-future                pic -zzz,zzz,zz9.99.
+           05  filler                      pic x(1)  value spaces.
+           05  rpt-d-base-currency         pic x(3).
+           05  filler                      pic x(2)  value spaces.
+           05  rpt-d-base-future           pic -z,zzz,zzz,zz9.99.
+
+       01  rpt-total-line.
+           05  filler                      pic x(35) value
+               "Grand Total Future Value (Base): ".
+           05  rpt-t-currency              pic x(3).
+           05  filler                      pic x(1)  value space.
+           05  rpt-t-future                pic -z,zzz,zzz,zz9.99.
+           05  filler                      pic x(24) value spaces.
+
+       01  rpt-blank-line.
+           05  filler                      pic x(80) value spaces.
+
+      * Marker line written instead of the header/column headings when
+      * a run resumes off a checkpoint, so the prior run's lines in
+      * the report are not lost or duplicated
+       01  rpt-restart-line.
+           05  filler                      pic x(19) value
+               "Run resumed date: ".
+           05  rpt-restart-date            pic x(10).
+           05  filler                      pic x(51) value spaces.
+
+       01  rpt-scenario-line.
+           05  filler                      pic x(4)  value spaces.
+           05  filler                      pic x(12) value
+               "  Scenario (".
+           05  rpt-s-pct                   pic +999.
+           05  filler                      pic x(4)  value "%): ".
+           05  filler                      pic x(1)  value spaces.
+           05  rpt-s-investment            pic zz,zzz,zz9.
+           05  filler                      pic x(3)  value spaces.
+           05  rpt-s-future                pic -zzz,zzz,zz9.99.
+           05  filler                      pic x(27) value spaces.
+
+      * Exception line layout - built in working-storage, then moved
+      * to exception-record before each WRITE.
+       01  excp-line.
+           05  filler                      pic x(11) value
+               "Account #: ".
+           05  excp-account-id             pic x(10).
+           05  filler                      pic x(3)  value " - ".
+           05  excp-reason                 pic x(45).
+           05  filler                      pic x(11) value spaces.
+
+      * Checkpoint line layout - built in working-storage, then moved
+      * to checkpoint-record before each WRITE.
+       01  ckpt-line.
+           05  ckpt-account-id             pic x(10).
+           05  filler                      pic x(1)  value space.
+           05  ckpt-year-counter           pic 999.
+           05  filler                      pic x(1)  value space.
+           05  ckpt-future-value           pic s9(9)v99
+                                            sign leading separate.
+           05  filler                      pic x(1)  value space.
+           05  ckpt-status                 pic x(1).
+               88  ckpt-status-complete    value "C".
+               88  ckpt-status-in-progress value "P".
+           05  filler                      pic x(11) value spaces.
+
+      * Audit line layout - built in working-storage, then moved to
+      * audit-record before each WRITE.  One line per calculation run.
+       01  audit-line.
+           05  audit-run-date              pic 9(8).
+           05  filler                      pic x(1)  value space.
+           05  audit-run-time              pic 9(8).
+           05  filler                      pic x(1)  value space.
+           05  audit-account-id            pic x(10).
+           05  filler                      pic x(1)  value space.
+           05  audit-investment-amount     pic zzz,zzz,zz9.
+           05  filler                      pic x(1)  value space.
+           05  audit-number-of-years       pic zz9.
+           05  filler                      pic x(1)  value space.
+           05  audit-yearly-rate           pic z9.9.
+           05  filler                      pic x(1)  value space.
+           05  audit-future-value          pic -zzz,zzz,zz9.99.
+           05  filler                      pic x(1)  value space.
+           05  audit-status                pic x(8).
+
+      * Values used for calculations
+       01  work-fields.
+           05  year-counter                pic 999.
+           05  grand-total-future-value    pic s9(10)v99 value zero.
+
+      * Values used to model compounding more often than once a year
+       01  compounding-fields.
+           05  compounding-steps-per-yr  pic 999    comp.
+           05  compounding-step-counter    pic 999    comp.
+           05  rate-per-compounding-step   pic 9(4)v9(4).
+
+      * Currency-conversion rate table: units of base currency (USD)
+      * per one unit of the account's currency
+       01  currency-rate-values.
+           05  filler  pic x(11) value "CAD00007400".
+           05  filler  pic x(11) value "EUR00010800".
+           05  filler  pic x(11) value "GBP00012600".
+           05  filler  pic x(11) value "JPY00000068".
+           05  filler  pic x(11) value "USD00010000".
+
+       01  currency-rate-table redefines currency-rate-values.
+           05  currency-rate-entry occurs 5 times
+                   ascending key cr-currency-code
+                   indexed by currency-rate-idx.
+               10  cr-currency-code        pic x(3).
+               10  cr-exchange-rate        pic 9(4)v9(4).
+
+       01  conversion-fields.
+           05  base-currency-code          pic x(3) value "USD".
+           05  account-exchange-rate       pic 9(4)v9(4).
+
+      * What-if scenario table: percentage adjustments to try against
+      * investment-amount, in addition to the account's real figure.
+      * number-entered says how many of these to run for an account
+      * (1 = base case only, up to the 5 entries here).
+       01  scenario-pct-values.
+           05  filler  pic x(4) value "+000".
+           05  filler  pic x(4) value "+010".
+           05  filler  pic x(4) value "+025".
+           05  filler  pic x(4) value "-010".
+           05  filler  pic x(4) value "-025".
+
+       01  scenario-pct-table redefines scenario-pct-values.
+           05  scenario-pct-entry occurs 5 times
+                   pic s9(3) sign leading separate.
+
+       01  scenario-work-fields.
+           05  scenario-index              pic 9      comp.
+           05  scenario-count              pic 9      comp.
+           05  scenario-pct-adjustment     pic s9(3).
+           05  scenario-investment-amount  pic 9(9)v99.
+           05  scenario-future-value       pic s9(9)v99.
+           05  scenario-year-counter       pic 999.
+
+      * Fields used to build the report's run date
+       01  current-date-fields.
+           05  current-date-yyyymmdd       pic 9(8).
+           05  current-date-parts redefines current-date-yyyymmdd.
+               10  current-date-yyyy       pic 9(4).
+               10  current-date-mm         pic 9(2).
+               10  current-date-dd         pic 9(2).
+
+      * Switches
+       01  program-switches.
+           05  account-file-status        pic x     value "N".
+               88  end-of-account-file    value "Y".
+           05  record-valid-switch        pic x     value "Y".
+               88  record-is-valid        value "Y".
+               88  record-is-invalid      value "N".
+           05  restart-switch             pic x     value "N".
+               88  restart-in-progress    value "Y".
+           05  restart-detected-switch    pic x     value "N".
+               88  restart-detected       value "Y".
+           05  resume-switch              pic x     value "N".
+               88  resuming-this-account  value "Y".
+           05  overflow-switch            pic x     value "N".
+               88  fv-has-overflowed      value "Y".
+           05  scenario-overflow-switch   pic x     value "N".
+               88  scenario-has-overflowed value "Y".
+
+      * Highest yearly interest rate and term we consider sane for an
+      * account
+       01  edit-limits.
+           05  maximum-yearly-rate         pic 99v9 value 30.0.
+           05  maximum-number-of-years     pic 99   value 50.
+
+      * Values read back from the checkpoint file at startup
+       01  restart-values.
+           05  restart-account-id          pic x(10).
+           05  restart-year-counter        pic 999.
+           05  restart-future-value        pic s9(9)v99.
+           05  restart-status              pic x(1).
+               88  restart-status-complete value "C".
+
+       77  checkpoint-file-status-code    pic xx.
+       77  audit-file-status-code         pic xx.
+       77  report-file-status-code        pic xx.
+       77  exception-file-status-code     pic xx.
+       77  account-file-status-code       pic xx.
+
+       procedure division.
+
+      * Start Program
+       000-calculate-future-values.
+           display "Calculating Future Values".
+
+           open input account-file
+           if account-file-status-code not = "00"
+               display "Unable to open account extract file ACCTIN - "
+                   "status " account-file-status-code
+               move 16 to return-code
+               stop run
+           end-if
+
+           perform 010-check-for-restart
+           perform 007-open-report-files
+           perform 005-open-audit-log
+
+           if restart-detected
+               perform 022-write-restart-marker
+           else
+               perform 020-write-report-header
+           end-if
+
+      * Prime the read, then process one account per pass
+           perform 060-read-account-record
+
+           perform 100-calculate-future-value
+               until end-of-account-file
+
+           perform 180-write-report-total
+           perform 190-clear-checkpoint
+
+           close account-file
+           close report-file
+           close exception-file
+           close audit-file
+
+           display "End of session.".
+           stop run.
+
+      * Opens the report and exception files.  A restart appends to
+      * whatever a prior run already wrote instead of truncating it -
+      * accounts skipped this run as already-complete still need their
+      * earlier report/exception lines intact.  Same as audit-file,
+      * a restart-detected run can still find RPTOUT/EXCPOUT missing if
+      * the abended run never got far enough to create them.
+       007-open-report-files.
+           if restart-detected
+               open extend report-file
+               if report-file-status-code = "35"
+                   open output report-file
+               end-if
+               open extend exception-file
+               if exception-file-status-code = "35"
+                   open output exception-file
+               end-if
+           else
+               open output report-file
+               open output exception-file
+           end-if.
+
+      * Opens the audit log for append; the first run on a new system
+      * finds no file yet, so that case creates it instead
+       005-open-audit-log.
+           open extend audit-file
+           if audit-file-status-code = "35"
+               open output audit-file
+           end-if.
+
+      * Looks for a checkpoint left by a prior run that abended, so
+      * accounts already completed are not reprocessed
+       010-check-for-restart.
+           open input checkpoint-file
+           if checkpoint-file-status-code = "00"
+               read checkpoint-file into ckpt-line
+               if checkpoint-file-status-code = "00"
+                   perform 015-load-restart-values
+               end-if
+               close checkpoint-file
+           end-if.
+
+      * Saves the checkpointed account, year, and future value so the
+      * read loop can skip or resume at the right spot
+       015-load-restart-values.
+           move ckpt-account-id to restart-account-id
+           move ckpt-year-counter to restart-year-counter
+           move ckpt-future-value to restart-future-value
+           move ckpt-status to restart-status
+           set restart-in-progress to true
+           set restart-detected to true.
+
+      * Builds today's date in mm/dd/yyyy form for the report header
+      * and for the restart marker line
+       018-build-run-date.
+           accept current-date-yyyymmdd from date yyyymmdd
+           string current-date-mm  "/"
+                  current-date-dd  "/"
+                  current-date-yyyy
+               delimited by size into rpt-run-date.
+
+      * Writes the report header and column headings
+       020-write-report-header.
+           perform 018-build-run-date
+           move rpt-header-line to report-record
+           write report-record
+           move rpt-blank-line to report-record
+           write report-record
+           move rpt-column-heading-line to report-record
+           write report-record
+           move rpt-blank-line to report-record
+           write report-record.
+
+      * Marks where a resumed run's output starts, so the earlier
+      * run's header/detail/total lines already in the file are left
+      * alone rather than duplicated or overwritten
+       022-write-restart-marker.
+           perform 018-build-run-date
+           move rpt-blank-line to report-record
+           write report-record
+           move rpt-run-date to rpt-restart-date
+           move rpt-restart-line to report-record
+           write report-record
+           move rpt-blank-line to report-record
+           write report-record.
+
+      * Read the next account off the extract file, skipping past any
+      * accounts a prior run already checkpointed as complete
+       060-read-account-record.
+           perform 065-read-one-record
+           perform 069-skip-past-checkpoint
+               until not restart-in-progress
+                   or end-of-account-file.
+
+      * Reads one physical record from the extract file
+       065-read-one-record.
+           read account-file
+               at end
+                   set end-of-account-file to true
+           end-read.
+
+      * Discards accounts read before the checkpointed one; when the
+      * checkpointed account itself is reached, either skips it (it
+      * finished last run) or arranges to resume it partway through
+       069-skip-past-checkpoint.
+           if account-id = restart-account-id
+               move "N" to restart-switch
+               if restart-status-complete
+                   perform 065-read-one-record
+               else
+      * ckpt-year-counter was already advanced past the year just
+      * completed when 148-write-checkpoint stored it, so it is
+      * already the next year to process - do not advance it again
+                   move restart-year-counter to year-counter
+                   move restart-future-value to future-value
+                   set resuming-this-account to true
+               end-if
+           else
+               perform 065-read-one-record
+           end-if.
+
+      * Validate, then calculate the future value for one account
+       100-calculate-future-value.
+            perform 070-validate-account-record
+
+            if record-is-valid
+                perform 080-look-up-exchange-rate
+                move "N" to overflow-switch
+
+                if resuming-this-account
+                    move "N" to resume-switch
+                else
+                    move investment-amount to future-value
+                    move 1 to year-counter
+                end-if
+
+      * Loop through each year, stopping early if a compounding step
+      * would overflow future-value's field size
+                perform 120-calculate-next-fv
+                     until year-counter > number-of-years
+                         or fv-has-overflowed
+
+                if fv-has-overflowed
+                    set record-is-invalid to true
+                    move "Future value exceeded maximum field size"
+                        to excp-reason
+                    perform 145-write-exception-record
+                else
+      * Convert the projected value to the base currency (USD)
+                    compute future-value-base rounded =
+                        future-value * account-exchange-rate
+
+      * Show results
+                    perform 140-display-values
+                    perform 150-run-what-if-scenarios
+                    add future-value-base to grand-total-future-value
+                        on size error
+                            display
+                                "WARNING: grand total overflowed - "
+                                "report total is incomplete"
+                    end-add
+                    perform 149-write-checkpoint-complete
+                end-if
+            else
+                perform 145-write-exception-record
+            end-if
+
+            perform 175-write-audit-record
+
+      * Move on to the next account
+            perform 060-read-account-record.
+
+      * Rejects accounts with an amount, term, or rate outside the
+      * range we consider sane, instead of letting them run through
+       070-validate-account-record.
+           set record-is-valid to true
+           move spaces to excp-reason
+
+           if record-is-valid and investment-amount = zero
+               set record-is-invalid to true
+               move "Investment amount must be greater than zero"
+                   to excp-reason
+           end-if
+
+           if record-is-valid
+                   and (number-of-years = zero
+                        or number-of-years > maximum-number-of-years)
+               set record-is-invalid to true
+               move "Number of years out of range"
+                   to excp-reason
+           end-if
+
+           if record-is-valid
+                   and (yearly-interest-rate = zero
+                        or yearly-interest-rate > maximum-yearly-rate)
+               set record-is-invalid to true
+               move "Yearly interest rate out of range"
+                   to excp-reason
+           end-if
+
+           if record-is-valid and not valid-compounding-frequency
+               set record-is-invalid to true
+               move "Compounding frequency must be A, Q, M, or D"
+                   to excp-reason
+           end-if
+
+           if record-is-valid
+               perform 073-validate-currency-code
+           end-if.
+
+      * Confirms the account's currency has a rate on the conversion
+      * table before letting the account be projected
+       073-validate-currency-code.
+           search all currency-rate-entry
+               at end
+                   set record-is-invalid to true
+                   move "Currency code not recognized"
+                       to excp-reason
+               when cr-currency-code(currency-rate-idx) = currency-code
+                   continue
+           end-search.
+
+      * Writes one exception line for a rejected account
+       145-write-exception-record.
+           move account-id to excp-account-id
+           move excp-line to exception-record
+           write exception-record.
+
+      * Looks up the account's currency on the conversion table; the
+      * currency is already known good from 073-validate-currency-code
+       080-look-up-exchange-rate.
+           search all currency-rate-entry
+               at end
+                   move 1 to account-exchange-rate
+               when cr-currency-code(currency-rate-idx) = currency-code
+                   move cr-exchange-rate(currency-rate-idx)
+                       to account-exchange-rate
+           end-search.
+
+      * Writes one detail line to the report for this account
+       140-display-values.
+           move account-id to rpt-d-account-id
+           move investment-amount to rpt-d-investment
+           move number-of-years to rpt-d-years
+           move yearly-interest-rate to rpt-d-rate
+           move currency-code to rpt-d-currency
+           move future-value to rpt-d-future
+           move base-currency-code to rpt-d-base-currency
+           move future-value-base to rpt-d-base-future
+           move rpt-detail-line to report-record
+           write report-record.
+
+      * Runs additional what-if scenarios for this account, beyond the
+      * real figure already calculated, when number-entered calls for
+      * more than one - a side-by-side comparison in the report
+       150-run-what-if-scenarios.
+           if number-entered > 1
+               perform 155-determine-scenario-count
+               perform 160-run-one-scenario
+                   varying scenario-index from 2 by 1
+                   until scenario-index > scenario-count
+           end-if.
+
+      * The scenario table only holds five variations
+       155-determine-scenario-count.
+           if number-entered > 5
+               move 5 to scenario-count
+           else
+               move number-entered to scenario-count
+           end-if.
+
+      * Projects one what-if variation of investment-amount through
+      * the same term, rate, and compounding as the account's real run
+       160-run-one-scenario.
+           move "N" to scenario-overflow-switch
+           move scenario-pct-entry(scenario-index)
+               to scenario-pct-adjustment
+           compute scenario-investment-amount rounded =
+               investment-amount +
+                   (investment-amount * scenario-pct-adjustment / 100)
+           move scenario-investment-amount to scenario-future-value
+           move 1 to scenario-year-counter
+
+           perform 165-scenario-compound-year
+               until scenario-year-counter > number-of-years
+                   or scenario-has-overflowed
+
+      * A scenario that overflows is a hypothetical projection, not the
+      * account's real figure, so it is left off the report rather than
+      * rejecting the account itself
+           if not scenario-has-overflowed
+               perform 170-write-scenario-line
+           end-if.
+
+      * Compounds one year's worth of interest for the scenario,
+      * reusing the compounding schedule already set up for the
+      * account's real run
+       165-scenario-compound-year.
+           perform 167-scenario-compound-one-period
+               varying compounding-step-counter from 1 by 1
+               until compounding-step-counter > compounding-steps-per-yr
+                   or scenario-has-overflowed
+
+           if not scenario-has-overflowed
+               add annual-cash-flow to scenario-future-value
+               add 1 to scenario-year-counter
+           end-if.
+
+      * Same field width as future-value, so it needs the same
+      * overflow guard as 125-compound-one-period
+       167-scenario-compound-one-period.
+           compute scenario-future-value rounded =
+               scenario-future-value +
+                   (scenario-future-value * rate-per-compounding-step
+                       / 100)
+               on size error
+                   set scenario-has-overflowed to true
+           end-compute.
+
+      * Writes one what-if comparison line under the account's detail
+      * line in the report
+       170-write-scenario-line.
+           move scenario-pct-adjustment to rpt-s-pct
+           move scenario-investment-amount to rpt-s-investment
+           move scenario-future-value to rpt-s-future
+           move rpt-scenario-line to report-record
+           write report-record.
+
+      * Calculate the next year's value, compounding as many times
+      * during the year as compounding-frequency calls for
+       120-calculate-next-fv.
+           perform 122-determine-compounding-steps
+
+           perform 125-compound-one-period
+               varying compounding-step-counter from 1 by 1
+               until compounding-step-counter > compounding-steps-per-yr
+                   or fv-has-overflowed
+
+      * Apply the account's planned yearly contribution (positive) or
+      * withdrawal (negative), then move on to the next year - unless
+      * this year's compounding overflowed future-value, in which case
+      * the account is about to be rejected instead
+           if not fv-has-overflowed
+               add annual-cash-flow to future-value
+               add 1 to year-counter
+               set ckpt-status-in-progress to true
+               perform 148-write-checkpoint
+           end-if.
+
+      * Works out how many compounding steps happen in one year, and
+      * what share of the yearly rate applies at each step
+       122-determine-compounding-steps.
+           evaluate true
+               when compound-quarterly
+                   move 4 to compounding-steps-per-yr
+               when compound-monthly
+                   move 12 to compounding-steps-per-yr
+               when compound-daily
+                   move 360 to compounding-steps-per-yr
+               when other
+                   move 1 to compounding-steps-per-yr
+           end-evaluate
+
+           compute rate-per-compounding-step rounded =
+               yearly-interest-rate / compounding-steps-per-yr.
+
+      * Compound one period's worth of interest into future-value;
+      * an account run up near investment-amount's own maximum can
+      * grow past future-value's field size, so guard against it
+      * rather than silently truncating a high-order digit
+       125-compound-one-period.
+           compute future-value rounded =
+               future-value +
+                   (future-value * rate-per-compounding-step / 100)
+               on size error
+                   set fv-has-overflowed to true
+           end-compute.
+
+      * Records how far this account got, so a restart after an
+      * abend can resume instead of starting the batch over
+       148-write-checkpoint.
+           move account-id to ckpt-account-id
+           move year-counter to ckpt-year-counter
+           move future-value to ckpt-future-value
+           open output checkpoint-file
+           move ckpt-line to checkpoint-record
+           write checkpoint-record
+           close checkpoint-file.
+
+      * Marks the current account as fully completed on the checkpoint
+       149-write-checkpoint-complete.
+           set ckpt-status-complete to true
+           perform 148-write-checkpoint.
+
+      * Appends one line to the audit log for every account this run
+      * touches, whether it was calculated or rejected, so an auditor
+      * can see later that the account was seen at all that day
+       175-write-audit-record.
+           accept audit-run-date from date yyyymmdd
+           accept audit-run-time from time
+           move account-id to audit-account-id
+           move investment-amount to audit-investment-amount
+           move number-of-years to audit-number-of-years
+           move yearly-interest-rate to audit-yearly-rate
+           if record-is-valid
+               move future-value to audit-future-value
+               move "OK" to audit-status
+           else
+               move zero to audit-future-value
+               move "REJECTED" to audit-status
+           end-if
+           move audit-line to audit-record
+           write audit-record.
+
+      * Writes the grand-total line at the end of the report; runs
+      * last, after every account has been processed
+       180-write-report-total.
+           move base-currency-code to rpt-t-currency
+           move grand-total-future-value to rpt-t-future
+           move rpt-blank-line to report-record
+           write report-record
+           move rpt-total-line to report-record
+           write report-record.
+
+      * Empties the checkpoint file once a run finishes every account
+      * without incident, so the next ordinary run does not mistake a
+      * completed prior run for one that abended mid-file and needs a
+      * restart
+       190-clear-checkpoint.
+           open output checkpoint-file
+           close checkpoint-file.
